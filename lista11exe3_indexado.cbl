@@ -25,6 +25,46 @@
            record key is fd-cod
            file status is ws-fs-arqCadAluno.
 
+           select optional arqControle assign to "arqControle.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-ctl-chave
+           file status is ws-fs-arqControle.
+
+           select optional arqRecuperacao assign to "arqRecuperacao.dat"
+           organization is line sequential
+           file status is ws-fs-arqRecuperacao.
+
+           select optional arqAuditoria assign to "arqAuditoria.dat"
+           organization is line sequential
+           file status is ws-fs-arqAuditoria.
+
+           select optional arqTurma assign to "arqTurma.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-turma-cod
+           file status is ws-fs-arqTurma.
+
+           select optional arqMatriculaTurma assign to "arqMatriculaTurma.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-mat-chave
+           file status is ws-fs-arqMatriculaTurma.
+
+           select optional arqErroLog assign to "arqErroLog.dat"
+           organization is line sequential
+           file status is ws-fs-arqErroLog.
+
+           select optional arqFrequencia assign to "arqFrequencia.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-freq-chave
+           file status is ws-fs-arqFrequencia.
+
        i-o-control.
 
       *>Declaração de variáveis
@@ -46,6 +86,73 @@
                10 fd-nota3                             pic 9(02)v99 value 00.
                10 fd-nota4                             pic 9(02)v99 value 00.
 
+      *>----Registro de controle do ultimo cod de aluno utilizado
+       fd arqControle.
+       01  fd-controle.
+           05  fd-ctl-chave                        pic x(03).
+           05  fd-ctl-ultimo-cod                    pic 9(03).
+
+      *>----Copia dos cadastros excluidos, para eventual recuperacao
+       fd arqRecuperacao.
+       01  fd-reg-recuperacao.
+           05  fdr-data-hora                        pic x(20).
+           05  fdr-cod                              pic 9(03).
+           05  fdr-aluno                            pic x(12).
+           05  fdr-endereco                         pic x(14).
+           05  fdr-mae                              pic x(12).
+           05  fdr-pai                              pic x(12).
+           05  fdr-telefone                         pic x(08).
+           05  fdr-notas.
+               10 fdr-nota1                         pic 9(02)v99.
+               10 fdr-nota2                         pic 9(02)v99.
+               10 fdr-nota3                         pic 9(02)v99.
+               10 fdr-nota4                         pic 9(02)v99.
+
+      *>----Registro de auditoria (antes/depois) das gravacoes em arqCadAluno
+       fd arqAuditoria.
+       01  fd-reg-auditoria.
+           05  fda-data-hora                        pic x(17).
+           05  fda-operacao                         pic x(10).
+           05  fda-cod                              pic 9(03).
+           05  fda-antes                            pic x(77).
+           05  fda-depois                           pic x(77).
+
+      *>----Cadastro de turmas/disciplinas
+       fd arqTurma.
+       01  fd-turma.
+           05  fd-turma-cod                         pic 9(03).
+           05  fd-turma-nome                        pic x(20).
+           05  fd-turma-disciplina                  pic x(20).
+
+      *>----Matricula de um aluno em uma turma, com as notas da disciplina
+       fd arqMatriculaTurma.
+       01  fd-matricula-turma.
+           05  fd-mat-chave.
+               10 fd-mat-cod-aluno                  pic 9(03).
+               10 fd-mat-turma-cod                  pic 9(03).
+           05  fd-mat-disciplina                    pic x(20).
+           05  fd-mat-notas.
+               10 fd-mat-nota1                      pic 9(02)v99 value 00.
+               10 fd-mat-nota2                      pic 9(02)v99 value 00.
+               10 fd-mat-nota3                      pic 9(02)v99 value 00.
+               10 fd-mat-nota4                      pic 9(02)v99 value 00.
+
+      *>----Log persistente das finalizacoes anormais
+       fd arqErroLog.
+       01  fd-reg-erro.
+           05  fde-data-hora                        pic x(17).
+           05  fde-offset                           pic 9(02).
+           05  fde-status                           pic 9(02).
+           05  fde-texto                            pic x(42).
+
+      *>----Frequencia diaria (presenca/falta) de um aluno
+       fd arqFrequencia.
+       01  fd-frequencia.
+           05  fd-freq-chave.
+               10 fd-freq-cod-aluno                 pic 9(03).
+               10 fd-freq-data                       pic 9(08).
+           05  fd-freq-presente                     pic x(01).
+
       *>----Variaveis de trabalho
        working-storage section.
 
@@ -66,7 +173,14 @@
                10  nota4                            pic 9(02)v99
                                                    value 00.
 
-       77  menu                                    pic x(02).
+       01  turma.
+           05  turma-nome                          pic x(20).
+           05  turma-disciplina                    pic x(20).
+
+       77  ws-turma-cod                             pic 9(03).
+       77  ws-max-cod                               pic 9(03).
+
+       77  ws-opcao-menu                           pic x(02).
 
        01 ws-tela-menu.
           05  ws-cadastro-aluno                    pic  x(01).
@@ -75,15 +189,54 @@
           05  ws-consulta-seq-cadastro             pic  x(01).
           05  ws-deletar-cadastro                  pic  x(01).
           05  ws-alterar-cadastro                  pic  x(01).
+          05  ws-consulta-nome                     pic  x(01).
+          05  ws-cadastro-turma                    pic  x(01).
+          05  ws-matricula-turma                   pic  x(01).
+          05  ws-cadastro-frequencia                pic  x(01).
           05  ws-sair                              pic  x(01).
 
        77 ws-msn                                   pic  x(50).
 
        77 ws-fs-arqCadAluno                        pic 9(02).
+       77 ws-fs-arqControle                        pic 9(02).
+       77 ws-fs-arqRecuperacao                     pic 9(02).
+       77 ws-fs-arqAuditoria                       pic 9(02).
+       77 ws-fs-arqTurma                           pic 9(02).
+       77 ws-fs-arqMatriculaTurma                  pic 9(02).
+       77 ws-fs-arqErroLog                         pic 9(02).
+       77 ws-fs-arqFrequencia                      pic 9(02).
+       77 ws-cadaluno-aberto                       pic x(01) value "N".
+       77 ws-controle-aberto                       pic x(01) value "N".
+       77 ws-turma-aberto                          pic x(01) value "N".
+       77 ws-matricula-aberto                      pic x(01) value "N".
+       77 ws-frequencia-aberto                     pic x(01) value "N".
+       77 ws-recuperacao-aberto                    pic x(01) value "N".
+       77 ws-auditoria-aberto                      pic x(01) value "N".
        77 ws-msn-erro-ofsset                       pic 9(02).
        77 ws-msn-erro-cod                          pic 9(02).
        77 ws-msn-erro-text                         pic X(42).
 
+       77 ws-erl-data                               pic 9(08).
+       77 ws-erl-hora                               pic 9(08).
+
+       77 ws-confirma-exclusao                     pic x(01).
+       77 ws-rec-data                               pic 9(08).
+       77 ws-rec-hora                               pic 9(08).
+
+       77 ws-nome-busca                             pic x(12).
+       77 ws-tam-busca                               pic 9(02).
+       77 ws-pos-busca                               pic 9(02).
+       77 ws-achou-nome                              pic x(01).
+
+       77 ws-audit-operacao                          pic x(10).
+       77 ws-audit-antes                             pic x(77).
+       77 ws-audit-depois                            pic x(77).
+       77 ws-aud-data                                 pic 9(08).
+       77 ws-aud-hora                                 pic 9(08).
+
+       77 ws-freq-data                                pic 9(08).
+       77 ws-freq-presente                             pic x(01).
+
 
       *>----Variaveis para comunicação entre programas
        linkage section.
@@ -105,6 +258,10 @@
            05 line 07 col 01 value "        [ ]Consulta Cadastro Sequencial                                          ".
            05 line 08 col 01 value "        [ ]Alterar Cadastro                                                      ".
            05 line 09 col 01 value "        [ ]Apagar Cadastro                                                       ".
+           05 line 10 col 01 value "        [ ]Busca por Nome                                                        ".
+           05 line 11 col 01 value "        [ ]Cadastro de Turma                                                     ".
+           05 line 12 col 01 value "        [ ]Matricular Aluno em Turma                                             ".
+           05 line 13 col 01 value "        [ ]Registrar Frequencia                                                  ".
 
 
            05 sc-sair-menu            line 01  col 71 pic x(01) using ws-sair               foreground-color 12.
@@ -114,6 +271,10 @@
            05 sc-consulta-cadastro    line 07  col 10 pic x(01) using ws-consulta-seq-cadastro  foreground-color 15.
            05 sc-alterar-cadastro     line 08  col 10 pic x(01) using ws-alterar-cadastro   foreground-color 15.
            05 sc-deletar-cadastro     line 09  col 10 pic x(01) using ws-deletar-cadastro   foreground-color 15.
+           05 sc-consulta-nome        line 10  col 10 pic x(01) using ws-consulta-nome      foreground-color 15.
+           05 sc-cadastro-turma       line 11  col 10 pic x(01) using ws-cadastro-turma     foreground-color 15.
+           05 sc-matricula-turma      line 12  col 10 pic x(01) using ws-matricula-turma    foreground-color 15.
+           05 sc-cadastro-frequencia  line 13  col 10 pic x(01) using ws-cadastro-frequencia foreground-color 15.
 
 
       *>-----------------------------------------------------------------------------------------------------------------------
@@ -130,6 +291,7 @@
            05 line 05 col 01 value "       Nota      :                                                               ".
            05 line 06 col 01 value "       Nota      :                                                               ".
            05 line 07 col 01 value "       Nota      :                                                               ".
+           05 line 08 col 01 value "       Turma     :                                                               ".
            05 line 22 col 01 value "              [__________________________________________________]               ".
 
 
@@ -139,6 +301,7 @@
            05 sc-nota                 line 05  col 19 pic 9(02)v99  using nota2   foreground-color 15.
            05 sc-nota                 line 06  col 19 pic 9(02)v99  using nota3   foreground-color 15.
            05 sc-nota                 line 07  col 19 pic 9(02)v99  using nota4   foreground-color 15.
+           05 sc-turma-cod            line 08  col 19 pic 9(03)     using ws-turma-cod foreground-color 15.
            05 sc-msn-cad-not          line 22  col 16 pic x(50)     using ws-msn  foreground-color 15.
       *>-----------------------------------------------------------------------------------------------------------------------
 
@@ -189,6 +352,97 @@
            05 sc-sair-cad-not         line 01  col 71 pic x(01)     using ws-sair foreground-color 12.
            05 sc-cod-aluno            line 03  col 19 pic 9(03)     using cod     foreground-color 15.
 
+      *>----------------------------------------------------------------------------------------------------------------
+       01  tela-confirma-exclusao.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                           Confirmacao de Exclusao                               ".
+           05 line 03 col 01 value "       Cod. Aluno  :                                                             ".
+           05 line 04 col 01 value "       Nome        :                                                             ".
+           05 line 05 col 01 value "       Endereco    :                                                             ".
+           05 line 06 col 01 value "       Nome da mae :                                                             ".
+           05 line 07 col 01 value "       Nome do pai :                                                             ".
+           05 line 09 col 01 value "       Confirma a exclusao deste cadastro? (S/N):                                ".
+
+           05 sc-sair-conf-excl       line 01  col 71 pic x(01) using ws-sair              foreground-color 12.
+           05 sc-cod-conf-excl        line 03  col 21 pic 9(03) from  cod                  foreground-color 15.
+           05 sc-nome-conf-excl       line 04  col 21 pic x(25) from  aluno                foreground-color 15.
+           05 sc-endr-conf-excl       line 05  col 21 pic x(35) from  endereco             foreground-color 15.
+           05 sc-mae-conf-excl        line 06  col 21 pic x(25) from  mae                  foreground-color 15.
+           05 sc-pai-conf-excl        line 07  col 21 pic x(25) from  pai                  foreground-color 15.
+           05 sc-confirma-excl        line 09  col 52 pic x(01) using ws-confirma-exclusao foreground-color 15.
+
+      *>----------------------------------------------------------------------------------------------------------------
+       01  tela-pede-nome-consulta.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                             Busca de Cadastro por Nome                          ".
+           05 line 03 col 01 value "       Nome (ou parte) :                                                         ".
+
+           05 sc-sair-busca-nome      line 01  col 71 pic x(01) using ws-sair        foreground-color 12.
+           05 sc-nome-busca           line 03  col 26 pic x(12) using ws-nome-busca  foreground-color 15.
+
+      *>----------------------------------------------------------------------------------------------------------------
+       01  tela-cad-turma.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                                Cadastro de Turma                                ".
+           05 line 03 col 01 value "       Cod. Turma   :                                                            ".
+           05 line 04 col 01 value "       Nome da Turma:                                                            ".
+           05 line 05 col 01 value "       Disciplina   :                                                            ".
+
+           05 sc-sair-cad-turma       line 01  col 71 pic x(01) using ws-sair           foreground-color 12.
+           05 sc-cod-turma            line 03  col 22 pic 9(03) using ws-turma-cod      foreground-color 15.
+           05 sc-nome-turma           line 04  col 22 pic x(20) using turma-nome        foreground-color 15.
+           05 sc-disciplina-turma     line 05  col 22 pic x(20) using turma-disciplina  foreground-color 15.
+
+      *>----------------------------------------------------------------------------------------------------------------
+       01  tela-matricula-turma.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                          Matricula de Aluno em Turma                            ".
+           05 line 03 col 01 value "       Cod. Aluno   :                                                            ".
+           05 line 04 col 01 value "       Cod. Turma   :                                                            ".
+           05 line 06 col 01 value "       Disciplina   :                                                            ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+           05 sc-sair-matricula       line 01  col 71 pic x(01) using ws-sair           foreground-color 12.
+           05 sc-cod-aluno-matricula  line 03  col 22 pic 9(03) using cod               foreground-color 15.
+           05 sc-cod-turma-matricula  line 04  col 22 pic 9(03) using ws-turma-cod      foreground-color 15.
+           05 sc-disciplina-matricula line 06  col 22 pic x(20) using turma-disciplina  foreground-color 15.
+           05 sc-msn-matricula        line 22  col 16 pic x(50) using ws-msn            foreground-color 15.
+
+      *>----------------------------------------------------------------------------------------------------------------
+       01  tela-frequencia.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                           Registro de Frequencia Diaria                         ".
+           05 line 03 col 01 value "       Cod. Aluno   :                                                            ".
+           05 line 04 col 01 value "       Data (AAAAMMDD):                                                          ".
+           05 line 05 col 01 value "       Presente (S/N) :                                                          ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+           05 sc-sair-frequencia      line 01  col 71 pic x(01) using ws-sair            foreground-color 12.
+           05 sc-cod-aluno-freq       line 03  col 22 pic 9(03) using cod                foreground-color 15.
+           05 sc-data-freq            line 04  col 24 pic 9(08) using ws-freq-data       foreground-color 15.
+           05 sc-presente-freq        line 05  col 25 pic x(01) using ws-freq-presente   foreground-color 15.
+           05 sc-msn-frequencia       line 22  col 16 pic x(50) using ws-msn             foreground-color 15.
+
 
       *>Declaração do corpo do programa
        procedure division.
@@ -203,7 +457,19 @@
        inicializa section.
            move zeros to cod
       *>   inicializa menu
-           move  spaces      to     menu
+           move  spaces      to     ws-opcao-menu
+
+      *>   abrindo o arquivo de log de erros de finalizacao anormal
+      *>   (precisa estar aberto antes de qualquer outro arquivo para
+      *>   poder registrar um erro na abertura deles)
+           open extend arqErroLog
+
+      *>   tratamento de file status
+           if ws-fs-arqErroLog  <> 00
+           and ws-fs-arqErroLog <> 05 then
+               display "Erro ao abrir arq. de log de erros: " ws-fs-arqErroLog
+               stop run
+           end-if
 
       *>   abrindo o arquivo para leitura e escrita
            open i-o arqCadAluno
@@ -217,6 +483,92 @@
                perform finaliza-anormal
            end-if
 
+           move "S" to ws-cadaluno-aberto
+
+      *>   abrindo o arquivo de controle do ultimo cod utilizado
+           open i-o arqControle
+
+      *>   tratamento de file status
+           if ws-fs-arqControle  <> 00
+           and ws-fs-arqControle <> 05 then
+               move 9                                to ws-msn-erro-ofsset
+               move ws-fs-arqControle                to ws-msn-erro-cod
+               move "Erro ao abrir arq. de controle"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move "S" to ws-controle-aberto
+
+      *>   abrindo o arquivo de recuperacao de cadastros excluidos
+           open extend arqRecuperacao
+
+      *>   tratamento de file status
+           if ws-fs-arqRecuperacao  <> 00
+           and ws-fs-arqRecuperacao <> 05 then
+               move 12                                  to ws-msn-erro-ofsset
+               move ws-fs-arqRecuperacao                to ws-msn-erro-cod
+               move "Erro ao abrir arq. de recuperacao"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move "S" to ws-recuperacao-aberto
+
+      *>   abrindo o arquivo de auditoria das gravacoes
+           open extend arqAuditoria
+
+      *>   tratamento de file status
+           if ws-fs-arqAuditoria  <> 00
+           and ws-fs-arqAuditoria <> 05 then
+               move 14                                to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                to ws-msn-erro-cod
+               move "Erro ao abrir arq. de auditoria"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move "S" to ws-auditoria-aberto
+
+      *>   abrindo o arquivo de turmas/disciplinas
+           open i-o arqTurma
+
+      *>   tratamento de file status
+           if ws-fs-arqTurma  <> 00
+           and ws-fs-arqTurma <> 05 then
+               move 16                              to ws-msn-erro-ofsset
+               move ws-fs-arqTurma                   to ws-msn-erro-cod
+               move "Erro ao abrir arq. de turma"    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move "S" to ws-turma-aberto
+
+      *>   abrindo o arquivo de matriculas de alunos em turmas
+           open i-o arqMatriculaTurma
+
+      *>   tratamento de file status
+           if ws-fs-arqMatriculaTurma  <> 00
+           and ws-fs-arqMatriculaTurma <> 05 then
+               move 17                                   to ws-msn-erro-ofsset
+               move ws-fs-arqMatriculaTurma               to ws-msn-erro-cod
+               move "Erro ao abrir arq. de matricula"     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move "S" to ws-matricula-aberto
+
+      *>   abrindo o arquivo de frequencia diaria dos alunos
+           open i-o arqFrequencia
+
+      *>   tratamento de file status
+           if ws-fs-arqFrequencia  <> 00
+           and ws-fs-arqFrequencia <> 05 then
+               move 19                                    to ws-msn-erro-ofsset
+               move ws-fs-arqFrequencia                   to ws-msn-erro-cod
+               move "Erro ao abrir arq. de frequencia"    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move "S" to ws-frequencia-aberto
+
            .
        inicializa-exit.
            exit.
@@ -235,6 +587,10 @@
                 move   space  to  ws-consulta-cadastro
                 move   space  to  ws-alterar-cadastro
                 move   space  to  ws-deletar-cadastro
+                move   space  to  ws-consulta-nome
+                move   space  to  ws-cadastro-turma
+                move   space  to  ws-matricula-turma
+                move   space  to  ws-cadastro-frequencia
                 move   space  to  ws-sair
 
                 display tela-menu
@@ -271,6 +627,26 @@
                        perform deletar-cadastro
                 end-if
 
+                if ws-consulta-nome = "X"
+                or ws-consulta-nome = "x" then
+                       perform consultar-cadastro-nome
+                end-if
+
+                if ws-cadastro-turma = "X"
+                or ws-cadastro-turma = "x" then
+                       perform cadastrar-turma
+                end-if
+
+                if ws-matricula-turma = "X"
+                or ws-matricula-turma = "x" then
+                       perform matricular-turma
+                end-if
+
+                if ws-cadastro-frequencia = "X"
+                or ws-cadastro-frequencia = "x" then
+                       perform cadastrar-frequencia
+                end-if
+
 
            end-perform
            .
@@ -305,6 +681,14 @@
                perform finaliza-anormal
            end-if
 
+      *>   registrando a inclusao no arquivo de auditoria
+           if ws-fs-arqCadAluno = 00 then
+               move "INCLUSAO"   to ws-audit-operacao
+               move spaces       to ws-audit-antes
+               move fd-alunos    to ws-audit-depois
+               perform grava-auditoria
+           end-if
+
            .
        cadastrar-aluno-exit.
            exit.
@@ -315,21 +699,45 @@
       *>------------------------------------------------------------------------
        buscar-cod section.
 
+      *>   lendo o registro de controle do ultimo cod utilizado
+           move "CTL" to fd-ctl-chave
+           read arqControle
 
-      *>   definindo onde o arq comeca
-           move 1 to fd-cod
-           read arqCadAluno
+           if ws-fs-arqControle = 23 then
+      *>       arq. de controle ainda sem registro: descobre o maior
+      *>       cod ja cadastrado em arqCadAluno para nao colidir com
+      *>       alunos existentes de uma instalacao anterior a este arquivo
+               move zeros to ws-max-cod
+               move 1     to fd-cod
+               start arqCadAluno key is not less than fd-cod
 
-           if ws-fs-arqCadAluno = 23 then
-               move 1 to cod
-           else
-               perform until ws-fs-arqCadAluno = 10
-      *>       le o arq sequencialmente e add um no cod
+               if ws-fs-arqCadAluno = 00 then
                    read arqCadAluno next
-               end-perform
-      *>       passando os dados para a var da ws
-               move fd-cod to cod
-               add 1 to cod
+                   perform until ws-fs-arqCadAluno = 10
+                       move fd-cod to ws-max-cod
+                       read arqCadAluno next
+                   end-perform
+               end-if
+
+               move ws-max-cod to cod
+               add 1           to cod
+               move "CTL"   to fd-ctl-chave
+               move cod     to fd-ctl-ultimo-cod
+               write fd-controle
+           else
+      *>       prox cod e o ultimo utilizado + 1
+               move fd-ctl-ultimo-cod to cod
+               add 1                  to cod
+               move cod               to fd-ctl-ultimo-cod
+               rewrite fd-controle
+           end-if
+
+      *>   tratamento de file status
+           if ws-fs-arqControle <> 00 and ws-fs-arqControle <> 23 then
+               move 11                                    to ws-msn-erro-ofsset
+               move ws-fs-arqControle                     to ws-msn-erro-cod
+               move "Erro ao atualizar arq. de controle"  to ws-msn-erro-text
+               perform finaliza-anormal
            end-if
            .
        buscar-cod-exit.
@@ -349,6 +757,7 @@
                move zeros      to nota2
                move zeros      to nota3
                move zeros      to nota4
+               move zeros      to ws-turma-cod
 
                display tela-cad-notas
                accept tela-cad-notas
@@ -366,6 +775,9 @@
                    perform finaliza-anormal
                end-if
 
+      *>       guardando a imagem do registro antes da alteracao
+               move fd-alunos to ws-audit-antes
+
       *>       passando os dados recebidos da tela para o arquivo
                move notas     to fd-notas
                move space     to ws-msn
@@ -376,6 +788,29 @@
                and nota3 >= 0 and nota3 <= 10
                and nota4 >= 0 and nota4 <= 10 then
                    rewrite fd-alunos
+
+      *>           registrando a alteracao no arquivo de auditoria
+                   if ws-fs-arqCadAluno = 00 then
+                       move "ALTERACAO" to ws-audit-operacao
+                       move fd-alunos   to ws-audit-depois
+                       perform grava-auditoria
+                   end-if
+
+      *>           se foi informada uma turma, grava as notas da
+      *>           disciplina na matricula correspondente
+                   if ws-turma-cod <> zeros then
+                       move cod          to fd-mat-cod-aluno
+                       move ws-turma-cod to fd-mat-turma-cod
+                       read arqMatriculaTurma
+
+                       if ws-fs-arqMatriculaTurma = 00 then
+                           move notas to fd-mat-notas
+                           rewrite fd-matricula-turma
+                       else
+                           move "Aluno nao matriculado na turma!" to ws-msn
+                           display tela-cad-notas
+                       end-if
+                   end-if
                else
                    move  "Nota Invalida!"     to ws-msn
                    display tela-cad-notas
@@ -446,6 +881,225 @@
        consultar-cadastro-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>  consultar cadastro por parte do nome
+      *>------------------------------------------------------------------------
+       consultar-cadastro-nome section.
+      *>   pedindo o nome (ou parte) para o usuario
+           move spaces to ws-nome-busca
+           display tela-pede-nome-consulta
+           accept tela-pede-nome-consulta
+
+      *>   descobrindo o tamanho do nome digitado (sem espacos a direita)
+           move 12 to ws-tam-busca
+           perform until ws-tam-busca = 0
+                      or ws-nome-busca(ws-tam-busca:1) <> space
+               subtract 1 from ws-tam-busca
+           end-perform
+
+           if ws-tam-busca = 0 then
+               move "Informe parte do nome para buscar!" to ws-msn
+               display tela-pede-nome-consulta
+           else
+      *>       reposicionando no inicio do arquivo p/ varrer tudo
+               move 1 to fd-cod
+               start arqCadAluno key is not less than fd-cod
+
+               if ws-fs-arqCadAluno = 00 then
+                   read arqCadAluno next
+
+                   perform until ws-fs-arqCadAluno = 10
+
+                       perform verifica-nome-aluno
+
+                       if ws-achou-nome = "S" then
+                           move fd-alunos to alunos
+                           display tela-consulta-cad
+                           accept tela-consulta-cad
+                       end-if
+
+                       read arqCadAluno next
+                   end-perform
+               end-if
+           end-if
+
+           .
+       consultar-cadastro-nome-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  verifica se o nome buscado aparece em algum trecho do aluno
+      *>------------------------------------------------------------------------
+       verifica-nome-aluno section.
+           move "N" to ws-achou-nome
+           move 1   to ws-pos-busca
+
+           perform until ws-pos-busca > (13 - ws-tam-busca)
+                      or ws-achou-nome = "S"
+
+               if fd-aluno(ws-pos-busca:ws-tam-busca) = ws-nome-busca(1:ws-tam-busca) then
+                   move "S" to ws-achou-nome
+               end-if
+
+               add 1 to ws-pos-busca
+           end-perform
+           .
+       verifica-nome-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  cadastro de turma/disciplina
+      *>------------------------------------------------------------------------
+       cadastrar-turma section.
+           move zeros  to ws-turma-cod
+           move spaces to turma-nome
+           move spaces to turma-disciplina
+
+           display tela-cad-turma
+           accept tela-cad-turma
+
+           move ws-turma-cod to fd-turma-cod
+           read arqTurma
+
+           if ws-fs-arqTurma = 00 then
+      *>       turma ja existe: atualiza nome e disciplina
+               move turma-nome       to fd-turma-nome
+               move turma-disciplina to fd-turma-disciplina
+               rewrite fd-turma
+           else
+      *>       turma nova
+               move ws-turma-cod     to fd-turma-cod
+               move turma-nome       to fd-turma-nome
+               move turma-disciplina to fd-turma-disciplina
+               write fd-turma
+           end-if
+
+      *>   tratamento de file status
+           if ws-fs-arqTurma <> 00 and ws-fs-arqTurma <> 23 then
+               move 20                                to ws-msn-erro-ofsset
+               move ws-fs-arqTurma                    to ws-msn-erro-cod
+               move "Erro ao gravar arq. de turma"    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       cadastrar-turma-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  matricula de aluno em turma
+      *>------------------------------------------------------------------------
+       matricular-turma section.
+           move zeros  to cod
+           move zeros  to ws-turma-cod
+           move spaces to turma-disciplina
+           move space  to ws-msn
+
+           display tela-matricula-turma
+           accept tela-matricula-turma
+
+      *>   validando se o aluno existe
+           move cod to fd-cod
+           read arqCadAluno
+
+           if ws-fs-arqCadAluno <> 00 then
+               move "Aluno nao cadastrado!" to ws-msn
+           else
+
+      *>       validando se a turma existe
+               move ws-turma-cod to fd-turma-cod
+               read arqTurma
+
+               if ws-fs-arqTurma <> 00 then
+                   move "Turma nao cadastrada!" to ws-msn
+               else
+                   move fd-turma-disciplina to turma-disciplina
+
+      *>           verificando se o aluno ja esta matriculado nesta turma
+                   move cod          to fd-mat-cod-aluno
+                   move ws-turma-cod to fd-mat-turma-cod
+                   read arqMatriculaTurma
+
+                   if ws-fs-arqMatriculaTurma = 23 then
+                       move fd-turma-disciplina to fd-mat-disciplina
+                       move zeros                to fd-mat-notas
+                       write fd-matricula-turma
+
+      *>               tratamento de file status
+                       if ws-fs-arqMatriculaTurma <> 00 then
+                           move 22                                   to ws-msn-erro-ofsset
+                           move ws-fs-arqMatriculaTurma               to ws-msn-erro-cod
+                           move "Erro ao gravar arq. de matricula"    to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+
+                       move "Matricula realizada com sucesso!" to ws-msn
+                   else
+                       move "Aluno ja matriculado nesta turma!" to ws-msn
+                   end-if
+               end-if
+           end-if
+
+           display tela-matricula-turma
+           accept tela-matricula-turma
+           .
+       matricular-turma-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  registro de frequencia diaria (presenca/falta) de um aluno
+      *>------------------------------------------------------------------------
+       cadastrar-frequencia section.
+
+           perform until ws-sair = "V"
+                      or ws-sair = "v"
+      *>       inicializando variaveis
+               move zeros  to cod
+               move zeros  to ws-freq-data
+               move space  to ws-freq-presente
+               move space  to ws-msn
+
+               display tela-frequencia
+               accept tela-frequencia
+
+      *>       validando se o aluno existe no cadastro
+               move cod to fd-cod
+               read arqCadAluno
+
+               if ws-fs-arqCadAluno <> 00 then
+                   move "Aluno nao cadastrado!" to ws-msn
+               else
+      *>           grava ou atualiza a frequencia do dia informado
+                   move cod          to fd-freq-cod-aluno
+                   move ws-freq-data to fd-freq-data
+                   read arqFrequencia
+
+                   if ws-fs-arqFrequencia = 23 then
+                       move ws-freq-presente to fd-freq-presente
+                       write fd-frequencia
+                   else
+                       move ws-freq-presente to fd-freq-presente
+                       rewrite fd-frequencia
+                   end-if
+
+      *>           tratamento de file status
+                   if ws-fs-arqFrequencia <> 00 and ws-fs-arqFrequencia <> 23 then
+                       move 24                                   to ws-msn-erro-ofsset
+                       move ws-fs-arqFrequencia                  to ws-msn-erro-cod
+                       move "Erro ao gravar arq. de frequencia"  to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+                   move "Frequencia registrada com sucesso!" to ws-msn
+               end-if
+
+               display tela-frequencia
+               accept tela-frequencia
+           end-perform
+           .
+       cadastrar-frequencia-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *>  alterar cadastro
       *>------------------------------------------------------------------------
@@ -467,6 +1121,9 @@
                perform finaliza-anormal
            end-if
 
+      *>   guardando a imagem do registro antes da alteracao
+           move fd-alunos to ws-audit-antes
+
       *>   aceitando os novos dados do cadastro p alteracao
            display tela-cad-aluno
            accept tela-cad-aluno
@@ -475,6 +1132,13 @@
            move alunos to fd-alunos
            rewrite fd-alunos
 
+      *>   registrando a alteracao no arquivo de auditoria
+           if ws-fs-arqCadAluno = 00 then
+               move "ALTERACAO" to ws-audit-operacao
+               move fd-alunos   to ws-audit-depois
+               perform grava-auditoria
+           end-if
+
            .
        alterar-cadastro-exit.
            exit.
@@ -489,20 +1153,109 @@
 
       *>   achando o registro dentro do arquivo
            move cod to fd-cod
-           delete arqCadAluno
+           read arqCadAluno into alunos
 
       *>   tratamento de file status
            if ws-fs-arqCadAluno <> 00 then
-               move 7                                  to ws-msn-erro-ofsset
+               move 26                                 to ws-msn-erro-ofsset
                move ws-fs-arqCadAluno                  to ws-msn-erro-cod
                move "Erro ao ler arq. para excluir cad. " to ws-msn-erro-text
                perform finaliza-anormal
            end-if
 
+      *>   mostrando o cadastro e pedindo confirmacao antes de excluir
+           move space to ws-confirma-exclusao
+           display tela-confirma-exclusao
+           accept tela-confirma-exclusao
+
+           if ws-confirma-exclusao = "S" or ws-confirma-exclusao = "s" then
+
+      *>       guardando uma copia do cadastro no arq. de recuperacao
+               perform grava-recuperacao
+
+               move fd-alunos to ws-audit-antes
+
+               move cod to fd-cod
+               delete arqCadAluno
+
+      *>       tratamento de file status
+               if ws-fs-arqCadAluno <> 00 then
+                   move 7                                     to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAluno                     to ws-msn-erro-cod
+                   move "Erro ao excluir cadastro"             to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+      *>       registrando a exclusao no arquivo de auditoria
+               if ws-fs-arqCadAluno = 00 then
+                   move "EXCLUSAO" to ws-audit-operacao
+                   move spaces     to ws-audit-depois
+                   perform grava-auditoria
+               end-if
+           end-if
+
            .
        deletar-cadastro-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>  grava no arquivo de recuperacao uma copia do cadastro excluido
+      *>------------------------------------------------------------------------
+       grava-recuperacao section.
+           accept ws-rec-data from date yyyymmdd
+           accept ws-rec-hora from time
+
+           move space         to fd-reg-recuperacao
+           string ws-rec-data  " " ws-rec-hora
+               delimited by size into fdr-data-hora
+           move cod            to fdr-cod
+           move aluno           to fdr-aluno
+           move endereco       to fdr-endereco
+           move mae            to fdr-mae
+           move pai            to fdr-pai
+           move telefone       to fdr-telefone
+           move notas          to fdr-notas
+
+           write fd-reg-recuperacao
+
+           if ws-fs-arqRecuperacao <> 00 then
+               move 27                                      to ws-msn-erro-ofsset
+               move ws-fs-arqRecuperacao                    to ws-msn-erro-cod
+               move "Erro ao gravar arq. de recuperacao"    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       grava-recuperacao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  grava no arquivo de auditoria a imagem antes/depois de uma
+      *>  gravacao, alteracao ou exclusao em arqCadAluno
+      *>------------------------------------------------------------------------
+       grava-auditoria section.
+           accept ws-aud-data from date yyyymmdd
+           accept ws-aud-hora from time
+
+           move space          to fd-reg-auditoria
+           string ws-aud-data  "-" ws-aud-hora
+               delimited by size into fda-data-hora
+           move ws-audit-operacao  to fda-operacao
+           move cod                to fda-cod
+           move ws-audit-antes     to fda-antes
+           move ws-audit-depois    to fda-depois
+
+           write fd-reg-auditoria
+
+           if ws-fs-arqAuditoria <> 00 then
+               move 28                                   to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                   to ws-msn-erro-cod
+               move "Erro ao gravar arq. de auditoria"   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       grava-auditoria-exit.
+           exit.
+
 
       *>------------------------------------------------------------------------
       *>  Finalização  Anormal
@@ -512,11 +1265,77 @@
            display ws-msn-erro-ofsset
            display ws-msn-erro-cod
            display ws-msn-erro-text
+
+           perform grava-erro-log
+
+      *>   fecha, de forma limpa, todos os arquivos indexados que
+      *>   estiverem abertos em modo i-o/lock automatico, para nao
+      *>   deixar nenhum deles travado ou corrompido
+           if ws-cadaluno-aberto = "S" then
+               close arqCadAluno
+               move "N" to ws-cadaluno-aberto
+           end-if
+
+           if ws-controle-aberto = "S" then
+               close arqControle
+               move "N" to ws-controle-aberto
+           end-if
+
+           if ws-turma-aberto = "S" then
+               close arqTurma
+               move "N" to ws-turma-aberto
+           end-if
+
+           if ws-matricula-aberto = "S" then
+               close arqMatriculaTurma
+               move "N" to ws-matricula-aberto
+           end-if
+
+           if ws-frequencia-aberto = "S" then
+               close arqFrequencia
+               move "N" to ws-frequencia-aberto
+           end-if
+
+      *>   os dois arquivos abaixo sao line sequential (sem lock de
+      *>   registro), mas tambem sao fechados aqui para nao perder
+      *>   gravacoes em buffer se a finalizacao anormal ocorrer logo
+      *>   depois da abertura deles
+           if ws-recuperacao-aberto = "S" then
+               close arqRecuperacao
+               move "N" to ws-recuperacao-aberto
+           end-if
+
+           if ws-auditoria-aberto = "S" then
+               close arqAuditoria
+               move "N" to ws-auditoria-aberto
+           end-if
+
+           close arqErroLog
+
            Stop run
            .
        finaliza-anormal-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>  grava no log persistente de erros o motivo da finalizacao anormal
+      *>------------------------------------------------------------------------
+       grava-erro-log section.
+           accept ws-erl-data from date yyyymmdd
+           accept ws-erl-hora from time
+
+           string ws-erl-data  "-" ws-erl-hora
+               delimited by size into fde-data-hora
+
+           move ws-msn-erro-ofsset          to fde-offset
+           move ws-msn-erro-cod             to fde-status
+           move ws-msn-erro-text            to fde-texto
+
+           write fd-reg-erro
+           .
+       grava-erro-log-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *>  Finalização
       *>------------------------------------------------------------------------
@@ -529,6 +1348,83 @@
                move "Erro ao fechar arquivo"         to ws-msn-erro-text
                perform finaliza-anormal
            end-if
+
+           move "N" to ws-cadaluno-aberto
+
+           close arqControle
+
+           if ws-fs-arqControle  <> 00 then
+               move 10                               to ws-msn-erro-ofsset
+               move ws-fs-arqControle                to ws-msn-erro-cod
+               move "Erro ao fechar arq. de controle" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move "N" to ws-controle-aberto
+
+           close arqRecuperacao
+
+           if ws-fs-arqRecuperacao  <> 00 then
+               move 13                                 to ws-msn-erro-ofsset
+               move ws-fs-arqRecuperacao               to ws-msn-erro-cod
+               move "Erro ao fechar arq. de recuperacao" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move "N" to ws-recuperacao-aberto
+
+           close arqAuditoria
+
+           if ws-fs-arqAuditoria  <> 00 then
+               move 15                               to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria               to ws-msn-erro-cod
+               move "Erro ao fechar arq. de auditoria" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move "N" to ws-auditoria-aberto
+
+           close arqTurma
+
+           if ws-fs-arqTurma  <> 00 then
+               move 21                              to ws-msn-erro-ofsset
+               move ws-fs-arqTurma                   to ws-msn-erro-cod
+               move "Erro ao fechar arq. de turma"   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move "N" to ws-turma-aberto
+
+           close arqMatriculaTurma
+
+           if ws-fs-arqMatriculaTurma  <> 00 then
+               move 23                                 to ws-msn-erro-ofsset
+               move ws-fs-arqMatriculaTurma             to ws-msn-erro-cod
+               move "Erro ao fechar arq. de matricula"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move "N" to ws-matricula-aberto
+
+           close arqFrequencia
+
+           if ws-fs-arqFrequencia  <> 00 then
+               move 25                                  to ws-msn-erro-ofsset
+               move ws-fs-arqFrequencia                 to ws-msn-erro-cod
+               move "Erro ao fechar arq. de frequencia" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move "N" to ws-frequencia-aberto
+
+           close arqErroLog
+
+           if ws-fs-arqErroLog  <> 00 then
+               move 18                                 to ws-msn-erro-ofsset
+               move ws-fs-arqErroLog                   to ws-msn-erro-cod
+               move "Erro ao fechar arq. de log de erros" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
            Stop run
            .
        finaliza-exit.
