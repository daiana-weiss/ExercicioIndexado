@@ -0,0 +1,233 @@
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "relatorio-frequencia".
+       author. "Daiana Weiss".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqCadAluno assign to "arqCadAluno.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-cod
+           file status is ws-fs-arqCadAluno.
+
+           select arqFrequencia assign to "arqFrequencia.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-freq-chave
+           file status is ws-fs-arqFrequencia.
+
+           select arqRelatorioFreq assign to "relatorioFrequencia.txt"
+           organization is line sequential
+           file status is ws-fs-arqRelatorioFreq.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqCadAluno.
+       01  fd-alunos.
+           05  fd-cod                              pic 9(03).
+           05  fd-aluno                            pic x(12).
+           05  fd-endereco                         pic x(14).
+           05  fd-mae                              pic x(12).
+           05  fd-pai                              pic x(12).
+           05  fd-telefone                         pic x(08).
+           05  fd-notas.
+               10 fd-nota1                             pic 9(02)v99 value 00.
+               10 fd-nota2                             pic 9(02)v99 value 00.
+               10 fd-nota3                             pic 9(02)v99 value 00.
+               10 fd-nota4                             pic 9(02)v99 value 00.
+
+       fd arqFrequencia.
+       01  fd-frequencia.
+           05  fd-freq-chave.
+               10 fd-freq-cod-aluno                pic 9(03).
+               10 fd-freq-data                      pic 9(08).
+           05  fd-freq-presente                    pic x(01).
+
+       fd arqRelatorioFreq.
+       01  fd-linha-relatorio                      pic x(80).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqCadAluno                       pic 9(02).
+       77  ws-fs-arqFrequencia                     pic 9(02).
+       77  ws-fs-arqRelatorioFreq                  pic 9(02).
+
+      *>----Periodo do relatorio, informado por parametro de entrada
+       77  ws-data-inicial                         pic 9(08).
+       77  ws-data-final                           pic 9(08).
+
+       77  ws-aluno-atual                          pic x(12).
+       77  ws-total-faltas                         pic 9(05).
+       77  ws-total-geral-faltas                   pic 9(07) value 0.
+       77  ws-total-geral-edt                      pic zzzzzz9.
+
+       01  ws-cab1                                 pic x(80)
+           value "               RELATORIO DE FALTAS POR PERIODO".
+       01  ws-cab2                                 pic x(80)
+           value " COD ALUNO        TOTAL DE FALTAS NO PERIODO".
+
+       01  ws-linha-detalhe.
+           05  wsl-cod                              pic zz9.
+           05  filler                               pic x(01).
+           05  wsl-aluno                            pic x(12).
+           05  filler                               pic x(08).
+           05  wsl-faltas                           pic zzzz9.
+
+       01  ws-linha-total                          pic x(80).
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+           display "Data inicial do periodo (AAAAMMDD): "
+           accept ws-data-inicial
+
+           display "Data final do periodo   (AAAAMMDD): "
+           accept ws-data-final
+
+           open input arqCadAluno
+           if ws-fs-arqCadAluno <> 00 then
+               display "Erro ao abrir arqCadAluno: " ws-fs-arqCadAluno
+               stop run
+           end-if
+
+           open input arqFrequencia
+           if ws-fs-arqFrequencia <> 00 then
+               display "Erro ao abrir arqFrequencia: " ws-fs-arqFrequencia
+               stop run
+           end-if
+
+           open output arqRelatorioFreq
+           if ws-fs-arqRelatorioFreq <> 00 then
+               display "Erro ao abrir relatorioFrequencia.txt: " ws-fs-arqRelatorioFreq
+               stop run
+           end-if
+
+           move ws-cab1 to fd-linha-relatorio
+           write fd-linha-relatorio
+
+           move ws-cab2 to fd-linha-relatorio
+           write fd-linha-relatorio
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento Principal - um aluno por vez, somando as faltas
+      *>  registradas dentro do periodo informado
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           read arqCadAluno next
+           perform until ws-fs-arqCadAluno = 10
+
+               if ws-fs-arqCadAluno <> 00 then
+                   display "Erro ao ler arqCadAluno: " ws-fs-arqCadAluno
+                   stop run
+               end-if
+
+               perform soma-faltas-aluno
+               if ws-total-faltas > 0 then
+                   perform imprime-linha
+               end-if
+               read arqCadAluno next
+           end-perform
+
+           perform imprime-total
+
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  soma as faltas do aluno corrente dentro do periodo informado
+      *>------------------------------------------------------------------------
+       soma-faltas-aluno section.
+           move fd-aluno to ws-aluno-atual
+           move zeros    to ws-total-faltas
+
+           move fd-cod   to fd-freq-cod-aluno
+           move ws-data-inicial to fd-freq-data
+           start arqFrequencia key is not less than fd-freq-chave
+
+           if ws-fs-arqFrequencia = 00 then
+               read arqFrequencia next
+               perform until ws-fs-arqFrequencia <> 00
+                          or fd-freq-cod-aluno <> fd-cod
+                          or fd-freq-data > ws-data-final
+                   if fd-freq-presente = "N" or fd-freq-presente = "n" then
+                       add 1 to ws-total-faltas
+                       add 1 to ws-total-geral-faltas
+                   end-if
+                   read arqFrequencia next
+               end-perform
+           end-if
+           .
+       soma-faltas-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  monta e grava uma linha do relatorio
+      *>------------------------------------------------------------------------
+       imprime-linha section.
+           move fd-cod           to wsl-cod
+           move fd-aluno          to wsl-aluno
+           move ws-total-faltas  to wsl-faltas
+
+           move ws-linha-detalhe to fd-linha-relatorio
+           write fd-linha-relatorio
+           .
+       imprime-linha-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  grava a linha de total geral de faltas do periodo
+      *>------------------------------------------------------------------------
+       imprime-total section.
+           move ws-total-geral-faltas to ws-total-geral-edt
+           move space to ws-linha-total
+           string "Total geral de faltas no periodo: " ws-total-geral-edt
+               delimited by size into ws-linha-total
+           move ws-linha-total to fd-linha-relatorio
+           write fd-linha-relatorio
+           .
+       imprime-total-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+           close arqCadAluno
+           close arqFrequencia
+           close arqRelatorioFreq
+           stop run
+           .
+       finaliza-exit.
+           exit.
