@@ -0,0 +1,189 @@
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "relatorio-notas".
+       author. "Daiana Weiss".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqCadAluno assign to "arqCadAluno.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-cod
+           file status is ws-fs-arqCadAluno.
+
+           select arqRelatorioNotas assign to "relatorioNotas.txt"
+           organization is line sequential
+           file status is ws-fs-arqRelatorioNotas.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqCadAluno.
+       01  fd-alunos.
+           05  fd-cod                              pic 9(03).
+           05  fd-aluno                            pic x(12).
+           05  fd-endereco                         pic x(14).
+           05  fd-mae                              pic x(12).
+           05  fd-pai                              pic x(12).
+           05  fd-telefone                         pic x(08).
+           05  fd-notas.
+               10 fd-nota1                             pic 9(02)v99 value 00.
+               10 fd-nota2                             pic 9(02)v99 value 00.
+               10 fd-nota3                             pic 9(02)v99 value 00.
+               10 fd-nota4                             pic 9(02)v99 value 00.
+
+       fd arqRelatorioNotas.
+       01  fd-linha-relatorio                      pic x(80).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqCadAluno                       pic 9(02).
+       77  ws-fs-arqRelatorioNotas                 pic 9(02).
+
+       77  ws-soma-notas                           pic 9(03)v99.
+       77  ws-media                                pic 9(02)v99.
+       77  ws-situacao                             pic x(12).
+
+       77  ws-media-edt                            pic z9,99.
+
+       01  ws-cab1                                 pic x(80)
+           value "                         RELATORIO DE NOTAS E SITUACAO".
+       01  ws-cab2                                 pic x(80)
+           value " COD ALUNO        NOTA1 NOTA2 NOTA3 NOTA4 MEDIA SITUACAO".
+
+       01  ws-linha-detalhe.
+           05  wsl-cod                              pic zz9.
+           05  filler                               pic x(01).
+           05  wsl-aluno                            pic x(12).
+           05  filler                               pic x(01).
+           05  wsl-nota1                            pic z9,99.
+           05  filler                               pic x(01).
+           05  wsl-nota2                            pic z9,99.
+           05  filler                               pic x(01).
+           05  wsl-nota3                            pic z9,99.
+           05  filler                               pic x(01).
+           05  wsl-nota4                            pic z9,99.
+           05  filler                               pic x(01).
+           05  wsl-media                            pic z9,99.
+           05  filler                               pic x(01).
+           05  wsl-situacao                         pic x(12).
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+           open input arqCadAluno
+           if ws-fs-arqCadAluno <> 00 then
+               display "Erro ao abrir arqCadAluno: " ws-fs-arqCadAluno
+               stop run
+           end-if
+
+           open output arqRelatorioNotas
+           if ws-fs-arqRelatorioNotas <> 00 then
+               display "Erro ao abrir relatorioNotas.txt: " ws-fs-arqRelatorioNotas
+               stop run
+           end-if
+
+           move ws-cab1 to fd-linha-relatorio
+           write fd-linha-relatorio
+
+           move ws-cab2 to fd-linha-relatorio
+           write fd-linha-relatorio
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento Principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           read arqCadAluno next
+           perform until ws-fs-arqCadAluno = 10
+
+               if ws-fs-arqCadAluno <> 00 then
+                   display "Erro ao ler arqCadAluno: " ws-fs-arqCadAluno
+                   stop run
+               end-if
+
+               perform calcula-media-situacao
+               perform imprime-linha
+               read arqCadAluno next
+           end-perform
+
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  calcula media e situacao do aluno
+      *>------------------------------------------------------------------------
+       calcula-media-situacao section.
+           compute ws-soma-notas = fd-nota1 + fd-nota2 + fd-nota3 + fd-nota4
+           compute ws-media rounded = ws-soma-notas / 4
+
+           evaluate true
+               when ws-media >= 7,00
+                   move "Aprovado"     to ws-situacao
+               when ws-media >= 5,00
+                   move "Recuperacao"  to ws-situacao
+               when other
+                   move "Reprovado"    to ws-situacao
+           end-evaluate
+           .
+       calcula-media-situacao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  monta e grava uma linha do relatorio
+      *>------------------------------------------------------------------------
+       imprime-linha section.
+           move fd-cod       to wsl-cod
+           move fd-aluno     to wsl-aluno
+           move fd-nota1     to wsl-nota1
+           move fd-nota2     to wsl-nota2
+           move fd-nota3     to wsl-nota3
+           move fd-nota4     to wsl-nota4
+           move ws-media     to wsl-media
+           move ws-situacao  to wsl-situacao
+
+           move ws-linha-detalhe to fd-linha-relatorio
+           write fd-linha-relatorio
+           .
+       imprime-linha-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+           close arqCadAluno
+           close arqRelatorioNotas
+           stop run
+           .
+       finaliza-exit.
+           exit.
