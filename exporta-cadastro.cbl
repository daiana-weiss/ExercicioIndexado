@@ -0,0 +1,164 @@
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "exporta-cadastro".
+       author. "Daiana Weiss".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqCadAluno assign to "arqCadAluno.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-cod
+           file status is ws-fs-arqCadAluno.
+
+           select arqExtrato assign to "extratoCadastro.csv"
+           organization is line sequential
+           file status is ws-fs-arqExtrato.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqCadAluno.
+       01  fd-alunos.
+           05  fd-cod                              pic 9(03).
+           05  fd-aluno                            pic x(12).
+           05  fd-endereco                         pic x(14).
+           05  fd-mae                              pic x(12).
+           05  fd-pai                              pic x(12).
+           05  fd-telefone                         pic x(08).
+           05  fd-notas.
+               10 fd-nota1                             pic 9(02)v99 value 00.
+               10 fd-nota2                             pic 9(02)v99 value 00.
+               10 fd-nota3                             pic 9(02)v99 value 00.
+               10 fd-nota4                             pic 9(02)v99 value 00.
+
+       fd arqExtrato.
+       01  fd-linha-extrato                        pic x(150).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqCadAluno                       pic 9(02).
+       77  ws-fs-arqExtrato                        pic 9(02).
+
+       01  ws-nota-edt.
+           05  ws-nota1-edt                         pic z9,99.
+           05  ws-nota2-edt                         pic z9,99.
+           05  ws-nota3-edt                         pic z9,99.
+           05  ws-nota4-edt                         pic z9,99.
+
+       01  ws-cab-extrato                          pic x(150)
+           value "cod;aluno;endereco;mae;pai;telefone;nota1;nota2;nota3;nota4".
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+           open input arqCadAluno
+           if ws-fs-arqCadAluno <> 00 then
+               display "Erro ao abrir arqCadAluno: " ws-fs-arqCadAluno
+               stop run
+           end-if
+
+           open output arqExtrato
+           if ws-fs-arqExtrato <> 00 then
+               display "Erro ao abrir extratoCadastro.csv: " ws-fs-arqExtrato
+               stop run
+           end-if
+
+           move ws-cab-extrato to fd-linha-extrato
+           write fd-linha-extrato
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento Principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           read arqCadAluno next
+           perform until ws-fs-arqCadAluno = 10
+
+               if ws-fs-arqCadAluno <> 00 then
+                   display "Erro ao ler arqCadAluno: " ws-fs-arqCadAluno
+                   stop run
+               end-if
+
+               perform monta-linha-extrato
+               read arqCadAluno next
+           end-perform
+
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  monta e grava uma linha delimitada do extrato
+      *>------------------------------------------------------------------------
+       monta-linha-extrato section.
+           move fd-nota1 to ws-nota1-edt
+           move fd-nota2 to ws-nota2-edt
+           move fd-nota3 to ws-nota3-edt
+           move fd-nota4 to ws-nota4-edt
+
+           move space to fd-linha-extrato
+           string fd-cod        delimited by size
+                  ";"           delimited by size
+                  fd-aluno      delimited by size
+                  ";"           delimited by size
+                  fd-endereco   delimited by size
+                  ";"           delimited by size
+                  fd-mae        delimited by size
+                  ";"           delimited by size
+                  fd-pai        delimited by size
+                  ";"           delimited by size
+                  fd-telefone   delimited by size
+                  ";"           delimited by size
+                  ws-nota1-edt  delimited by size
+                  ";"           delimited by size
+                  ws-nota2-edt  delimited by size
+                  ";"           delimited by size
+                  ws-nota3-edt  delimited by size
+                  ";"           delimited by size
+                  ws-nota4-edt  delimited by size
+               into fd-linha-extrato
+
+           write fd-linha-extrato
+           .
+       monta-linha-extrato-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+           close arqCadAluno
+           close arqExtrato
+           stop run
+           .
+       finaliza-exit.
+           exit.
