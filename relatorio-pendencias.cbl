@@ -0,0 +1,183 @@
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "relatorio-pendencias".
+       author. "Daiana Weiss".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqCadAluno assign to "arqCadAluno.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-cod
+           file status is ws-fs-arqCadAluno.
+
+           select arqPendencias assign to "pendenciasNotas.txt"
+           organization is line sequential
+           file status is ws-fs-arqPendencias.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqCadAluno.
+       01  fd-alunos.
+           05  fd-cod                              pic 9(03).
+           05  fd-aluno                            pic x(12).
+           05  fd-endereco                         pic x(14).
+           05  fd-mae                              pic x(12).
+           05  fd-pai                              pic x(12).
+           05  fd-telefone                         pic x(08).
+           05  fd-notas.
+               10 fd-nota1                             pic 9(02)v99 value 00.
+               10 fd-nota2                             pic 9(02)v99 value 00.
+               10 fd-nota3                             pic 9(02)v99 value 00.
+               10 fd-nota4                             pic 9(02)v99 value 00.
+
+       fd arqPendencias.
+       01  fd-linha-pendencias                     pic x(80).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqCadAluno                       pic 9(02).
+       77  ws-fs-arqPendencias                     pic 9(02).
+
+       77  ws-total-pendencias                     pic 9(05) value 0.
+       77  ws-total-edt                            pic zzzz9.
+
+       01  ws-cab1                                 pic x(80)
+           value "                 NOTAS PENDENTES - ALUNOS COM NOTA ZERADA".
+       01  ws-cab2                                 pic x(80)
+           value " COD ALUNO        N1 N2 N3 N4".
+
+       01  ws-linha-detalhe.
+           05  wsl-cod                              pic zz9.
+           05  filler                               pic x(01).
+           05  wsl-aluno                            pic x(12).
+           05  filler                               pic x(01).
+           05  wsl-n1                               pic x(01).
+           05  filler                               pic x(02).
+           05  wsl-n2                               pic x(01).
+           05  filler                               pic x(02).
+           05  wsl-n3                               pic x(01).
+           05  filler                               pic x(02).
+           05  wsl-n4                               pic x(01).
+
+       01  ws-linha-total                          pic x(80).
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+           open input arqCadAluno
+           if ws-fs-arqCadAluno <> 00 then
+               display "Erro ao abrir arqCadAluno: " ws-fs-arqCadAluno
+               stop run
+           end-if
+
+           open output arqPendencias
+           if ws-fs-arqPendencias <> 00 then
+               display "Erro ao abrir pendenciasNotas.txt: " ws-fs-arqPendencias
+               stop run
+           end-if
+
+           move ws-cab1 to fd-linha-pendencias
+           write fd-linha-pendencias
+
+           move ws-cab2 to fd-linha-pendencias
+           write fd-linha-pendencias
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento Principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           read arqCadAluno next
+           perform until ws-fs-arqCadAluno = 10
+
+               if ws-fs-arqCadAluno <> 00 then
+                   display "Erro ao ler arqCadAluno: " ws-fs-arqCadAluno
+                   stop run
+               end-if
+
+               if fd-nota1 = 00 or fd-nota2 = 00
+               or fd-nota3 = 00 or fd-nota4 = 00 then
+                   perform imprime-pendencia
+                   add 1 to ws-total-pendencias
+               end-if
+               read arqCadAluno next
+           end-perform
+
+           perform imprime-total
+
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  monta e grava uma linha de pendencia
+      *>------------------------------------------------------------------------
+       imprime-pendencia section.
+           move fd-cod   to wsl-cod
+           move fd-aluno to wsl-aluno
+
+           if fd-nota1 = 00 move "*" to wsl-n1 else move space to wsl-n1 end-if
+           if fd-nota2 = 00 move "*" to wsl-n2 else move space to wsl-n2 end-if
+           if fd-nota3 = 00 move "*" to wsl-n3 else move space to wsl-n3 end-if
+           if fd-nota4 = 00 move "*" to wsl-n4 else move space to wsl-n4 end-if
+
+           move ws-linha-detalhe to fd-linha-pendencias
+           write fd-linha-pendencias
+           .
+       imprime-pendencia-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  grava a linha de total de pendencias
+      *>------------------------------------------------------------------------
+       imprime-total section.
+           move ws-total-pendencias to ws-total-edt
+           move space to ws-linha-total
+           string "Total de alunos com pendencia: " ws-total-edt
+               delimited by size into ws-linha-total
+           move ws-linha-total to fd-linha-pendencias
+           write fd-linha-pendencias
+           .
+       imprime-total-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+           close arqCadAluno
+           close arqPendencias
+           stop run
+           .
+       finaliza-exit.
+           exit.
